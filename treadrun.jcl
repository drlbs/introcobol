@@ -0,0 +1,67 @@
+//TREADRUN JOB (ACCTNO),'NIGHTLY CUST EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* TREADRUN - NIGHTLY DRIVER FOR THE CUSTOMER EXTRACT LISTING.
+//*
+//* RUNS TREAD ONCE PER BRANCH IN THE NETWORK, ONE STEP APIECE, SO
+//* A SINGLE BRANCH'S DATED EXTRACT NOT SHOWING UP (OR FAILING
+//* VALIDATION) DOES NOT STOP THE REST OF THE NETWORK FROM BEING
+//* PROCESSED.  EACH TREAD STEP CARRIES COND=EVEN SO IT RUNS
+//* REGARDLESS OF HOW THE STEP BEFORE IT CAME OUT.
+//*
+//* THE RUN DATE IS THE FIRST 8 CHARACTERS OF PARM, THE BRANCH
+//* CODE (COUNTRY + CITY) IS THE REMAINING 6.  THE SCHEDULER
+//* SUBSTITUTES TODAY'S DATE INTO THE PARM VALUES BELOW WHEN THIS
+//* MEMBER IS SUBMITTED.
+//*
+//* A PAGE STEP FOLLOWS EACH BRANCH STEP.  IT RUNS WHEN THE BRANCH
+//* STEP AHEAD OF IT ENDED WITH A NONZERO RETURN CODE
+//* (COND=(0,EQ,stepname) BYPASSES THE STEP WHEN THE TEST RC IS
+//* ZERO) OR WHEN THAT BRANCH STEP ABENDED OUTRIGHT (THE EVEN
+//* KEEPS THE PAGE STEP FROM BEING FLUSHED ALONG WITH IT), SO
+//* OPERATIONS IS PAGED ONE MESSAGE PER FAILED BRANCH, NAMING THE
+//* BRANCH THAT FAILED.
+//*
+//* THE NETWORK-WIDE MISSING-CUSTOMER RECONCILE (AND THE CONTROL
+//* RECORD'S RUN-DATE UPDATE) IS NOT PART OF ANY BRANCH STEP - IT
+//* RUNS ONCE, LAST, AFTER EVERY BRANCH HAS HAD ITS TURN, VIA THE
+//* 'RECON ' PARM VALUE.  RUNNING IT PER BRANCH WOULD REWRITE THE
+//* CONTROL RECORD'S RUN DATE FIVE TIMES A NIGHT AND HAVE EACH
+//* BRANCH AFTER THE FIRST COMPARE AGAINST TODAY INSTEAD OF
+//* YESTERDAY.
+//*--------------------------------------------------------------
+//BEIJING  EXEC PGM=TREAD,PARM='20141111CNBEIJ'
+//SYSOUT   DD SYSOUT=*
+//PAGEBEIJ EXEC PGM=PAGEOPR,COND=((0,EQ,BEIJING),EVEN),
+//             PARM='TREADRUN - CNBEIJ EXTRACT FAILED, RC CHECK'
+//SYSOUT   DD SYSOUT=*
+//*
+//NEWYORK  EXEC PGM=TREAD,PARM='20141111USNYC ',COND=EVEN
+//SYSOUT   DD SYSOUT=*
+//PAGENYC  EXEC PGM=PAGEOPR,COND=((0,EQ,NEWYORK),EVEN),
+//             PARM='TREADRUN - USNYC EXTRACT FAILED, RC CHECK'
+//SYSOUT   DD SYSOUT=*
+//*
+//LONDON   EXEC PGM=TREAD,PARM='20141111UKLOND',COND=EVEN
+//SYSOUT   DD SYSOUT=*
+//PAGELOND EXEC PGM=PAGEOPR,COND=((0,EQ,LONDON),EVEN),
+//             PARM='TREADRUN - UKLOND EXTRACT FAILED, RC CHECK'
+//SYSOUT   DD SYSOUT=*
+//*
+//TOKYO    EXEC PGM=TREAD,PARM='20141111JPTOKY',COND=EVEN
+//SYSOUT   DD SYSOUT=*
+//PAGETOKY EXEC PGM=PAGEOPR,COND=((0,EQ,TOKYO),EVEN),
+//             PARM='TREADRUN - JPTOKY EXTRACT FAILED, RC CHECK'
+//SYSOUT   DD SYSOUT=*
+//*
+//MUMBAI   EXEC PGM=TREAD,PARM='20141111INMUMB',COND=EVEN
+//SYSOUT   DD SYSOUT=*
+//PAGEMUMB EXEC PGM=PAGEOPR,COND=((0,EQ,MUMBAI),EVEN),
+//             PARM='TREADRUN - INMUMB EXTRACT FAILED, RC CHECK'
+//SYSOUT   DD SYSOUT=*
+//*
+//RECON    EXEC PGM=TREAD,PARM='20141111RECON ',COND=EVEN
+//SYSOUT   DD SYSOUT=*
+//PAGERECN EXEC PGM=PAGEOPR,COND=((0,EQ,RECON),EVEN),
+//             PARM='TREADRUN - RECONCILE FAILED, RC CHECK'
+//SYSOUT   DD SYSOUT=*
