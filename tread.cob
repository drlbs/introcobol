@@ -1,38 +1,1169 @@
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CustomerFile ASSIGN TO "20141111-235959-CN-BEIJ.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD CustomerFile.
-       01 CustomerDetails.
-          02  CustomerId       PIC X(10).
-          02  CustomerName.
-              03 Lastname      PIC X(20).
-              03 Firstname     PIC X(20).
-              03 Middlename    PIC X(20).
-       WORKING-STORAGE SECTION.
-       01 END-OF-FILE PIC Z(1).
-
-       PROCEDURE DIVISION.
-       Begin.
-          OPEN INPUT CustomerFile
-          READ CustomerFile
-             AT END MOVE 1 TO END-OF-FILE
-          END-READ
-          
-          IF END-OF-FILE = 1
-            CLOSE CustomerFile
-          END-IF
-          
-          MOVE 0 TO END-OF-FILE.
-          
-          PERFORM UNTIL END-OF-FILE = 1
-             DISPLAY CustomerId SPACE Lastname SPACE Firstname
-             READ CustomerFile
-                AT END MOVE 1 TO END-OF-FILE
-             END-READ
-          END-PERFORM
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TREAD.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. RETAIL-BANKING-SYSTEMS.
+000500 DATE-WRITTEN. 2014-11-11.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2014-11-11  DPG  ORIGINAL PROGRAM - LIST CUSTOMERS FROM THE
+001100*                  BEIJING BRANCH EXTRACT TO THE CONSOLE.
+001200* 2026-08-08  DPG  DRIVE THE READ LOOP FROM A TABLE OF BRANCH
+001300*                  EXTRACTS FOR A GIVEN RUN DATE INSTEAD OF ONE
+001400*                  HARDCODED FILE NAME.  REPORT WHICH BRANCH
+001500*                  FILES WERE FOUND AND WHICH WERE MISSING.
+001510* 2026-08-08  DPG  VALIDATE EACH CUSTOMER-DETAILS RECORD AND
+001520*                  WRITE BLANK/TRUNCATED RECORDS TO AN
+001530*                  EXCEPTION LIST INSTEAD OF LOADING THEM.
+001540* 2026-08-08  DPG  REPLACE THE CONSOLE DISPLAY WITH A PAGED
+001550*                  PRINT-IMAGE CUSTOMER LISTING REPORT - RUN
+001560*                  DATE/SOURCE FILE HEADER, COLUMN HEADINGS,
+001570*                  FULL NAME, PAGE BREAKS, RECORD COUNT FOOTER.
+001580* 2026-08-08  DPG  SORT THE LISTING BY LASTNAME/FIRSTNAME
+001590*                  BEFORE THE REPORT IS WRITTEN.
+001592* 2026-08-08  DPG  RECONCILE EACH DAY'S EXTRACT AGAINST A
+001594*                  RUNNING CUSTOMER MASTER - REPORT NEW
+001596*                  ARRIVALS AND CUSTOMERS MISSING SINCE THE
+001598*                  LAST RUN.
+001601* 2026-08-08  DPG  CHECKPOINT THE LAST CUSTOMER-ID AND RECORD
+001602*                  COUNT PERIODICALLY SO A RESTARTED RUN CAN
+001603*                  SKIP THE RECORDS ALREADY PROCESSED.
+001605* 2026-08-08  DPG  WRITE A FIXED-FORMAT CRM EXTRACT FILE
+001606*                  ALONGSIDE THE PRINT REPORT, NAMED FOR THE
+001607*                  RUN DATE AND BRANCH.
+001608* 2026-08-08  DPG  ACCEPT THE RUN DATE AND BRANCH CODE AS A
+001609*                  JCL PARM (OR FROM THE CONSOLE WHEN RUN
+001610*                  INTERACTIVELY) INSTEAD OF COMPILING THEM IN.
+001611* 2026-08-08  DPG  SET A RETURN CODE FOR THE JCL TO TEST WHEN A
+001612*                  BRANCH FILE IS MISSING OR HAS EXCEPTIONS, SO
+001613*                  THE NIGHTLY JOB CAN PAGE OPERATIONS PER STEP.
+001614* 2026-08-08  DPG  APPEND AN AUDIT TRAIL ENTRY FOR EVERY BRANCH
+001615*                  PROCESSED - RUN TIMESTAMP, SOURCE FILE, AND
+001616*                  FINAL RECORD COUNT.
+001617* 2026-08-08  DPG  MOVE THE CHECKPOINT TO THE SORT OUTPUT SIDE SO
+001618*                  A RESTART REPLAYS OUTPUT INSTEAD OF LOSING IT;
+001619*                  BRANCH/DATE-QUALIFY THE EXCEPTION AND NEW-
+001620*                  CUSTOMER FILES SO ONE NIGHT'S BRANCH STEPS
+001621*                  STOP OVERWRITING EACH OTHER; MOVE THE NETWORK-
+001622*                  WIDE MISSING-CUSTOMER RECONCILE TO A ONE-TIME-
+001623*                  A-NIGHT PARM VALUE ('RECON ') SO IT IS NOT
+001624*                  REPEATED - AND ITS "YESTERDAY" COMPARE NOT
+001625*                  CORRUPTED - ONCE PER BRANCH STEP; FLAG AN
+001626*                  UNKNOWN BRANCH CODE AS A FAILURE; CHECK THE
+001627*                  FILE STATUS OF EVERY OUTPUT FILE OPEN.
+001628* 2026-08-08  DPG  ASSIGN EVERY DYNAMICALLY-NAMED FILE WITH
+001629*                  ASSIGN TO DYNAMIC SO THE RUNTIME ACTUALLY
+001630*                  OPENS THE FILENAME BUILT AT RUN TIME INSTEAD
+001631*                  OF THE WORKING-STORAGE FIELD'S COMPILE-TIME
+001632*                  NAME; WIDEN THE REPORT AND AUDIT LOG RECORDS
+001633*                  SO THE TITLE/DETAIL LINES NO LONGER TRUNCATE;
+001634*                  CARRY THE PAGE NUMBER AND LINE-ON-PAGE COUNT
+001635*                  IN THE CHECKPOINT RECORD SO A RESTARTED REPORT
+001636*                  CONTINUES PAGINATION INSTEAD OF STARTING OVER
+001637*                  AT PAGE ONE; MAKE THE MASTER LAST-SEEN-DATE
+001638*                  UPDATE IDEMPOTENT SO A RECORD REPLAYED WITHIN
+001639*                  A CHECKPOINT INTERVAL DOES NOT OVERWRITE ITS
+001640*                  OWN PRIOR-SEEN-DATE; ADD FILE STATUS CHECKING
+001641*                  TO THE NEW-CUSTOMER AND MISSING-CUSTOMER FILES
+001642*                  AND STOP THE BRANCH OR THE RUN WHEN ANY OUTPUT
+001643*                  FILE FAILS TO OPEN, INSTEAD OF CONTINUING TO
+001644*                  WRITE AND CLOSE A FILE THAT NEVER OPENED; ADD
+001645*                  A PAGE STEP FOR THE NIGHTLY RECONCILE STEP.
+001646* 2026-08-08  DPG  CHECK CUSTOMER-FILE AND CUSTOMER-MASTER'S OPEN
+001647*                  STATUS THE SAME WAY EVERY OTHER FILE IS
+001648*                  CHECKED, INSTEAD OF ONLY TESTING FOR "NOT
+001649*                  FOUND" AND FALLING THROUGH ON ANY OTHER OPEN
+001650*                  FAILURE; SAME FIX FOR THE CHECKPOINT FILE'S
+001651*                  OPEN BEFORE READING IT BACK; STAMP THE AUDIT
+001652*                  TRAIL'S RUN TIME WITH THE WALL-CLOCK TIME THE
+001653*                  ENTRY WAS ACTUALLY WRITTEN INSTEAD OF THE
+001654*                  FIXED EXTRACT-FILENAME CUTOFF TIME.
+001604*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CUSTOMER-FILE ASSIGN TO DYNAMIC TRD-CUSTOMER-FILENAME
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS TRD-CUSTFILE-STATUS.
+002510     SELECT EXCEPTION-FILE
+002515         ASSIGN TO DYNAMIC TRD-EXCEPTION-FILENAME
+002520         ORGANIZATION IS LINE SEQUENTIAL
+002530         FILE STATUS IS TRD-EXCFILE-STATUS.
+002540     SELECT REPORT-FILE ASSIGN TO DYNAMIC TRD-REPORT-FILENAME
+002550         ORGANIZATION IS LINE SEQUENTIAL
+002560         FILE STATUS IS TRD-RPTFILE-STATUS.
+002570     SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+002580     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+002582         ORGANIZATION IS INDEXED
+002584         ACCESS MODE IS DYNAMIC
+002586         RECORD KEY IS MAST-KEY
+002588         FILE STATUS IS TRD-MASTFILE-STATUS.
+002590     SELECT NEW-CUSTOMER-FILE
+002591         ASSIGN TO DYNAMIC TRD-NEWCUST-FILENAME
+002592         ORGANIZATION IS LINE SEQUENTIAL
+002593         FILE STATUS IS TRD-NEWCUSTFILE-STATUS.
+002594     SELECT MISSING-CUSTOMER-FILE
+002595         ASSIGN TO DYNAMIC TRD-MISSCUST-FILENAME
+002596         ORGANIZATION IS LINE SEQUENTIAL
+002597         FILE STATUS IS TRD-MISSCUSTFILE-STATUS.
+002598     SELECT CHECKPOINT-FILE
+002598         ASSIGN TO DYNAMIC TRD-CHECKPOINT-FILENAME
+002599         ORGANIZATION IS LINE SEQUENTIAL
+002601         FILE STATUS IS TRD-CHECKPOINT-STATUS.
+002602     SELECT CRM-EXTRACT-FILE ASSIGN TO DYNAMIC TRD-CRM-FILENAME
+002603         ORGANIZATION IS LINE SEQUENTIAL
+002604         FILE STATUS IS TRD-CRMFILE-STATUS.
+002605     SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC TRD-AUDIT-FILENAME
+002606         ORGANIZATION IS LINE SEQUENTIAL
+002607         FILE STATUS IS TRD-AUDITFILE-STATUS.
+002600*
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  CUSTOMER-FILE
+003000     RECORD CONTAINS 70 CHARACTERS.
+003100 01  CUSTOMER-DETAILS.
+003200     02  CUSTOMER-ID           PIC X(10).
+003300     02  CUSTOMER-NAME.
+003400         03  LASTNAME          PIC X(20).
+003500         03  FIRSTNAME         PIC X(20).
+003600         03  MIDDLENAME        PIC X(20).
+003610*
+003620 FD  EXCEPTION-FILE
+003630     RECORD CONTAINS 80 CHARACTERS.
+003640 01  EXCEPTION-LINE            PIC X(80).
+003650*
+003660 FD  REPORT-FILE
+003670     RECORD CONTAINS 88 CHARACTERS.
+003680 01  REPORT-LINE               PIC X(88).
+003690*
+003692 SD  SORT-WORK-FILE.
+003694 01  SORT-WORK-RECORD.
+003696     05  SRT-CUSTOMER-ID       PIC X(10).
+003698     05  SRT-LASTNAME          PIC X(20).
+003700     05  SRT-FIRSTNAME         PIC X(20).
+003702     05  SRT-MIDDLENAME        PIC X(20).
+003704*
+003706 FD  CUSTOMER-MASTER.
+003708 01  CUSTOMER-MASTER-RECORD.
+003710     05  MAST-KEY              PIC X(10).
+003712     05  MAST-BRANCH-COUNTRY   PIC X(02).
+003714     05  MAST-BRANCH-CITY      PIC X(04).
+003716     05  MAST-FIRST-SEEN-DATE  PIC X(08).
+003718     05  MAST-LAST-SEEN-DATE   PIC X(08).
+003720     05  MAST-PRIOR-SEEN-DATE  PIC X(08).
+003722*
+003724 FD  NEW-CUSTOMER-FILE
+003726     RECORD CONTAINS 80 CHARACTERS.
+003728 01  NEW-CUSTOMER-LINE         PIC X(80).
+003730*
+003732 FD  MISSING-CUSTOMER-FILE
+003734     RECORD CONTAINS 80 CHARACTERS.
+003736 01  MISSING-CUSTOMER-LINE     PIC X(80).
+003738*
+003740 FD  CHECKPOINT-FILE
+003742     RECORD CONTAINS 22 CHARACTERS.
+003744 01  CHECKPOINT-RECORD.
+003746     05  CKPT-CUSTOMER-ID      PIC X(10).
+003748     05  CKPT-RECORD-COUNT     PIC 9(07).
+003749     05  CKPT-PAGE-NUMBER      PIC 9(03).
+003750     05  CKPT-LINES-ON-PAGE    PIC 9(02).
+003751*
+003752 FD  CRM-EXTRACT-FILE
+003754     RECORD CONTAINS 70 CHARACTERS.
+003756 01  CRM-EXTRACT-RECORD.
+003758     05  CRM-CUSTOMER-ID       PIC X(10).
+003760     05  CRM-LASTNAME          PIC X(20).
+003762     05  CRM-FIRSTNAME         PIC X(20).
+003764     05  CRM-MIDDLENAME        PIC X(20).
+003766*
+003768 FD  AUDIT-LOG-FILE
+003770     RECORD CONTAINS 91 CHARACTERS.
+003772 01  AUDIT-LOG-LINE            PIC X(91).
+003774*
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* SWITCHES
+004100*----------------------------------------------------------------
+004200 77  TRD-EOF-SWITCH            PIC X(01)     VALUE 'N'.
+004300     88  TRD-END-OF-FILE                     VALUE 'Y'.
+004400     88  TRD-NOT-END-OF-FILE                 VALUE 'N'.
+004500*
+004600 77  TRD-CUSTFILE-STATUS       PIC X(02)     VALUE SPACES.
+004700     88  TRD-CUSTFILE-OK                     VALUE '00'.
+004800     88  TRD-CUSTFILE-EOF                    VALUE '10'.
+004900     88  TRD-CUSTFILE-NOT-FOUND              VALUE '35'.
+004910*
+004920 77  TRD-EXCFILE-STATUS        PIC X(02)     VALUE SPACES.
+004922     88  TRD-EXCFILE-OK                       VALUE '00'.
+004930*
+004940 77  TRD-RPTFILE-STATUS        PIC X(02)     VALUE SPACES.
+004942     88  TRD-RPTFILE-OK                       VALUE '00'.
+004950*
+004952 77  TRD-MASTFILE-STATUS       PIC X(02)     VALUE SPACES.
+004954     88  TRD-MASTFILE-OK                     VALUE '00'.
+004956     88  TRD-MASTFILE-NOT-FOUND              VALUE '35'.
+004958     88  TRD-MASTFILE-NO-REC                 VALUE '23'.
+004960*
+004962 77  TRD-MAST-EOF-SWITCH       PIC X(01)     VALUE 'N'.
+004964     88  TRD-MAST-END-OF-FILE                VALUE 'Y'.
+004966     88  TRD-MAST-NOT-END-OF-FILE            VALUE 'N'.
+004968*
+004970 77  TRD-CONTROL-KEY           PIC X(10)     VALUE
+004972         '9999999999'.
+004974 77  TRD-PRIOR-RUN-DATE        PIC X(08)     VALUE SPACES.
+004975 77  TRD-ANY-BRANCH-MISSING    PIC X(01)     VALUE 'N'.
+004975     88  TRD-A-BRANCH-IS-MISSING             VALUE 'Y'.
+004976*
+004978*----------------------------------------------------------------
+004980* CHECKPOINT/RESTART CONTROLS
+004982*----------------------------------------------------------------
+004984 77  TRD-CHECKPOINT-FILENAME   PIC X(30)     VALUE SPACES.
+004986 77  TRD-CHECKPOINT-STATUS     PIC X(02)     VALUE SPACES.
+004987     88  TRD-CKPTFILE-OK                      VALUE '00'.
+004988     88  TRD-CKPTFILE-NOT-FOUND               VALUE '35'.
+004990 77  TRD-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 1000.
+004992 77  TRD-RESTART-COUNT         PIC 9(07) COMP VALUE ZERO.
+004993 77  TRD-OUTPUT-COUNT          PIC 9(07) COMP VALUE ZERO.
+004996 77  TRD-CKPT-QUOTIENT         PIC 9(07) COMP VALUE ZERO.
+004998 77  TRD-CKPT-REMAINDER        PIC 9(05) COMP VALUE ZERO.
+004999*
+005001 77  TRD-CRM-FILENAME          PIC X(30)     VALUE SPACES.
+005002 77  TRD-CRMFILE-STATUS        PIC X(02)     VALUE SPACES.
+005002     88  TRD-CRMFILE-OK                       VALUE '00'.
+005002 77  TRD-NEWCUST-FILENAME      PIC X(30)     VALUE SPACES.
+005002 77  TRD-NEWCUSTFILE-STATUS    PIC X(02)     VALUE SPACES.
+005002     88  TRD-NEWCUSTFILE-OK                   VALUE '00'.
+005002 77  TRD-MISSCUST-FILENAME     PIC X(30)     VALUE SPACES.
+005002 77  TRD-MISSCUSTFILE-STATUS   PIC X(02)     VALUE SPACES.
+005002     88  TRD-MISSCUSTFILE-OK                  VALUE '00'.
+005003*
+005004*----------------------------------------------------------------
+005005* AUDIT TRAIL CONTROLS
+005006*----------------------------------------------------------------
+005007 77  TRD-AUDIT-FILENAME        PIC X(30) VALUE 'AUDITLOG.LST'.
+005008 77  TRD-AUDITFILE-STATUS      PIC X(02)     VALUE SPACES.
+005008     88  TRD-AUDITFILE-OK                     VALUE '00'.
+005008 77  TRD-AUD-WALLCLOCK         PIC 9(08)     VALUE ZERO.
+005009 77  TRD-RETURN-CODE           PIC 9(03) COMP VALUE ZERO.
+005000*----------------------------------------------------------------
+005200* RUN CONTROL FIELDS
+005300*----------------------------------------------------------------
+005400 77  TRD-RUN-DATE              PIC X(08)     VALUE '20141111'.
+005450* TRD-RUN-TIME IS THE FIXED NIGHTLY EXTRACT CUTOFF TIME BAKED
+005460* INTO EVERY BRANCH FILENAME (SEE 2110-BUILD-FILENAME) - IT IS
+005470* NOT WHEN TREAD ITSELF EXECUTES.  3221-WRITE-AUDIT-ENTRY USES
+005480* TRD-AUD-WALLCLOCK, NOT THIS FIELD, FOR THE AUDIT TRAIL'S
+005490* ACTUAL RUN TIME.
+005500 77  TRD-RUN-TIME              PIC X(06)     VALUE '235959'.
+005510 77  TRD-PARM-BRANCH-CODE      PIC X(06)     VALUE SPACES.
+005520     88  TRD-PARM-ALL-BRANCHES VALUE SPACES, 'ALL   '.
+005525     88  TRD-PARM-RECONCILE-ONLY
+005526                               VALUE 'RECON '.
+005600 77  TRD-CUSTOMER-FILENAME     PIC X(30)     VALUE SPACES.
+005610 77  TRD-EXCEPTION-FILENAME    PIC X(30)     VALUE SPACES.
+005612 77  TRD-REPORT-FILENAME       PIC X(30) VALUE SPACES.
+005620 77  TRD-LINE-NUMBER           PIC 9(07) COMP VALUE ZERO.
+005630 77  TRD-EXCEPTION-COUNT       PIC 9(07) COMP VALUE ZERO.
+005640*
+005642*----------------------------------------------------------------
+005644* REPORT PAGINATION CONTROLS
+005646*----------------------------------------------------------------
+005648 77  TRD-LINES-PER-PAGE        PIC 9(02) COMP VALUE 20.
+005650 77  TRD-LINES-ON-PAGE         PIC 9(02) COMP VALUE ZERO.
+005652 77  TRD-PAGE-NUMBER           PIC 9(03) COMP VALUE ZERO.
+005650 77  TRD-RECORD-VALID-SWITCH   PIC X(01)     VALUE 'Y'.
+005660     88  TRD-RECORD-IS-VALID                 VALUE 'Y'.
+005670     88  TRD-RECORD-IS-INVALID               VALUE 'N'.
+005680*
+005690*----------------------------------------------------------------
+005692* EXCEPTION DETAIL LINE LAYOUT
+005694*----------------------------------------------------------------
+005696 01  TRD-EXCEPTION-DETAIL.
+005698     05  FILLER                PIC X(05) VALUE 'LINE '.
+005700     05  TRD-EXC-LINE-NUMBER   PIC ZZZZZZ9.
+005702     05  FILLER                PIC X(05) VALUE ' FILE'.
+005704     05  FILLER                PIC X(01) VALUE SPACE.
+005706     05  TRD-EXC-SOURCE-FILE   PIC X(30).
+005708     05  FILLER                PIC X(01) VALUE SPACE.
+005710     05  TRD-EXC-REASON        PIC X(25).
+005712*
+005714*----------------------------------------------------------------
+005716* CUSTOMER LISTING REPORT LINE LAYOUTS
+005718*----------------------------------------------------------------
+005720 01  TRD-RPT-TITLE-LINE.
+005722     05  FILLER                PIC X(18) VALUE
+005724         'CUSTOMER LISTING '.
+005726     05  FILLER                PIC X(10) VALUE 'RUN DATE: '.
+005728     05  TRD-RPT-RUN-DATE      PIC X(08).
+005730     05  FILLER                PIC X(04) VALUE SPACE.
+005732     05  FILLER                PIC X(08) VALUE 'SOURCE: '.
+005734     05  TRD-RPT-SOURCE-FILE   PIC X(30).
+005736     05  FILLER                PIC X(07) VALUE 'PAGE: '.
+005738     05  TRD-RPT-PAGE-NUMBER   PIC ZZ9.
+005740*
+005742 01  TRD-RPT-HEADING-LINE.
+005744     05  FILLER                PIC X(12) VALUE 'CUSTOMER ID '.
+005746     05  FILLER                PIC X(20) VALUE 'LASTNAME'.
+005747     05  FILLER                PIC X(20) VALUE 'FIRSTNAME'.
+005748     05  FILLER                PIC X(20) VALUE 'MIDDLENAME'.
+005750*
+005752 01  TRD-RPT-DETAIL-LINE.
+005754     05  TRD-RPT-CUSTOMER-ID   PIC X(10).
+005756     05  FILLER                PIC X(02) VALUE SPACE.
+005758     05  TRD-RPT-LASTNAME      PIC X(20).
+005760     05  TRD-RPT-FIRSTNAME     PIC X(20).
+005762     05  TRD-RPT-MIDDLENAME    PIC X(20).
+005764*
+005766 01  TRD-RPT-FOOTER-LINE.
+005768     05  FILLER                PIC X(20) VALUE
+005770         'RECORDS READ: '.
+005772     05  TRD-RPT-RECORD-COUNT  PIC ZZZZZZ9.
+005774*
+005775*----------------------------------------------------------------
+005775* AUDIT TRAIL DETAIL LINE LAYOUT
+005775*----------------------------------------------------------------
+005775 01  TRD-AUDIT-DETAIL.
+005775     05  FILLER                PIC X(10) VALUE 'RUN DATE: '.
+005775     05  TRD-AUD-RUN-DATE      PIC X(08).
+005775     05  FILLER                PIC X(01) VALUE SPACE.
+005775     05  FILLER                PIC X(10) VALUE 'RUN TIME: '.
+005775     05  TRD-AUD-RUN-TIME      PIC X(06).
+005775     05  FILLER                PIC X(01) VALUE SPACE.
+005775     05  FILLER                PIC X(08) VALUE 'SOURCE: '.
+005775     05  TRD-AUD-SOURCE-FILE   PIC X(30).
+005775     05  FILLER                PIC X(01) VALUE SPACE.
+005775     05  FILLER                PIC X(09) VALUE 'RECORDS: '.
+005775     05  TRD-AUD-RECORD-COUNT  PIC ZZZZZZ9.
+005774*
+005776*----------------------------------------------------------------
+005778* MASTER RECONCILIATION DETAIL LINE LAYOUTS
+005780*----------------------------------------------------------------
+005782 01  TRD-NEW-CUST-DETAIL.
+005784     05  FILLER                PIC X(14) VALUE 'NEW CUSTOMER '.
+005786     05  TRD-NEW-CUSTOMER-ID   PIC X(10).
+005788     05  FILLER                PIC X(01) VALUE SPACE.
+005790     05  TRD-NEW-BRANCH-CTRY   PIC X(02).
+005792     05  FILLER                PIC X(01) VALUE '-'.
+005794     05  TRD-NEW-BRANCH-CITY   PIC X(04).
+005796     05  FILLER                PIC X(01) VALUE SPACE.
+005798     05  TRD-NEW-RUN-DATE      PIC X(08).
+005800*
+005802 01  TRD-MISSING-CUST-DETAIL.
+005804     05  FILLER                PIC X(20) VALUE
+005806         'MISSING CUSTOMER '.
+005808     05  TRD-MISS-CUSTOMER-ID  PIC X(10).
+005810     05  FILLER                PIC X(01) VALUE SPACE.
+005812     05  TRD-MISS-BRANCH-CTRY  PIC X(02).
+005814     05  FILLER                PIC X(01) VALUE '-'.
+005816     05  TRD-MISS-BRANCH-CITY  PIC X(04).
+005818     05  FILLER                PIC X(01) VALUE SPACE.
+005820     05  TRD-MISS-LAST-SEEN    PIC X(08).
+005822*
+005800*----------------------------------------------------------------
+005900* BRANCH TABLE - ONE ENTRY PER BRANCH EXTRACT EXPECTED EACH
+006000* RUN.  BUILT VIA REDEFINES SO NEW BRANCHES ARE ADDED WITHOUT
+006100* TOUCHING THE PROCEDURE DIVISION.
+006200*----------------------------------------------------------------
+006300 01  TRD-BRANCH-TABLE-DATA.
+006400     05  FILLER                PIC X(06)     VALUE 'CNBEIJ'.
+006500     05  FILLER                PIC X(06)     VALUE 'USNYC '.
+006600     05  FILLER                PIC X(06)     VALUE 'UKLOND'.
+006700     05  FILLER                PIC X(06)     VALUE 'JPTOKY'.
+006800     05  FILLER                PIC X(06)     VALUE 'INMUMB'.
+006900 01  TRD-BRANCH-TABLE REDEFINES TRD-BRANCH-TABLE-DATA.
+007000     05  TRD-BRANCH-ENTRY OCCURS 5 TIMES
+007100                          INDEXED BY TRD-BRANCH-IDX.
+007150         10  TRD-BRANCH-CODE.
+007200             15  TRD-BRANCH-COUNTRY    PIC X(02).
+007300             15  TRD-BRANCH-CITY       PIC X(04).
+007400 77  TRD-BRANCH-COUNT          PIC 9(02) COMP  VALUE 5.
+007500*
+007600 01  TRD-BRANCH-STATUS-LINE.
+007700     05  FILLER                PIC X(15) VALUE 'BRANCH EXTRACT '.
+007800     05  TRD-STAT-COUNTRY      PIC X(02).
+007900     05  FILLER                PIC X(01) VALUE '-'.
+008000     05  TRD-STAT-CITY         PIC X(04).
+008100     05  FILLER                PIC X(03) VALUE SPACE.
+008200     05  TRD-STAT-RESULT       PIC X(07).
+008300*
+008310*----------------------------------------------------------------
+008320 LINKAGE SECTION.
+008330*----------------------------------------------------------------
+008340* JCL PARM PASSED BY THE RUN-JCL EXEC STATEMENT (SEE TREADRUN
+008350* JCL): POSITIONS 1-8 ARE THE RUN DATE (YYYYMMDD), POSITIONS
+008360* 9-14 ARE THE BRANCH CODE (CC + CITY) OR ALL/SPACES FOR EVERY
+008370* BRANCH.  WHEN THE PROGRAM IS RUN INTERACTIVELY WITH NO PARM,
+008380* TRD-PARM-LENGTH COMES BACK ZERO AND THE VALUES ARE PROMPTED
+008390* FOR ON THE CONSOLE INSTEAD.
+008400*----------------------------------------------------------------
+008410 01  TRD-PARM-LENGTH           PIC S9(04) COMP.
+008420 01  TRD-PARM-DATA             PIC X(14).
+008430*
+008440 PROCEDURE DIVISION USING TRD-PARM-LENGTH TRD-PARM-DATA.
+008500*----------------------------------------------------------------
+008600* 0000-MAINLINE
+008700*----------------------------------------------------------------
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008905     IF TRD-RETURN-CODE < 16
+008910         IF TRD-PARM-RECONCILE-ONLY
+008920             PERFORM 7000-RECONCILE-MISSING THRU 7000-EXIT
+008930         ELSE
+009000             PERFORM 2000-PROCESS-ALL-BRANCHES THRU 2000-EXIT
+009040             IF TRD-PARM-ALL-BRANCHES
+009050                 PERFORM 7000-RECONCILE-MISSING THRU 7000-EXIT
+009060             END-IF
+009070         END-IF
+009075     END-IF
+009100     PERFORM 9000-TERMINATE THRU 9000-EXIT
+009200     STOP RUN.
+009300*----------------------------------------------------------------
+009400* 1000-INITIALIZE - EXCEPTION-FILE/NEW-CUSTOMER-FILE ARE OPENED
+009401* PER BRANCH IN 2100-PROCESS-ONE-BRANCH (THEY ARE BRANCH/DATE
+009402* QUALIFIED, LIKE REPORT-FILE), AND MISSING-CUSTOMER-FILE IS
+009403* OPENED IN 7000-RECONCILE-MISSING (IT IS NETWORK-WIDE, NOT
+009404* PER-BRANCH), SO NONE OF THE THREE IS OPENED HERE.
+009500*----------------------------------------------------------------
+009600 1000-INITIALIZE.
+009610     PERFORM 1120-GET-RUN-PARAMETERS THRU 1120-EXIT
+009725     OPEN EXTEND AUDIT-LOG-FILE
+009726     IF NOT TRD-AUDITFILE-OK
+009727         DISPLAY 'TREAD - AUDIT LOG OPEN FAILED, STATUS '
+009728                 TRD-AUDITFILE-STATUS
+009729         MOVE 16 TO TRD-RETURN-CODE
+009729         GO TO 1000-EXIT
+009730     END-IF
+009730     PERFORM 1100-OPEN-CUSTOMER-MASTER THRU 1100-EXIT
+009731     IF NOT TRD-MASTFILE-OK
+009732         GO TO 1000-EXIT
+009733     END-IF
+009740     PERFORM 1110-READ-CONTROL-RECORD THRU 1110-EXIT.
+009800 1000-EXIT.
+009900     EXIT.
+009910*----------------------------------------------------------------
+009920* 1100-OPEN-CUSTOMER-MASTER - THE MASTER MAY NOT EXIST YET ON
+009930* THE VERY FIRST RUN, SO CREATE IT AND RE-OPEN FOR I-O.
+009940*----------------------------------------------------------------
+009950 1100-OPEN-CUSTOMER-MASTER.
+009960     OPEN I-O CUSTOMER-MASTER
+009970     IF TRD-MASTFILE-NOT-FOUND
+009980         OPEN OUTPUT CUSTOMER-MASTER
+009990         CLOSE CUSTOMER-MASTER
+010000         OPEN I-O CUSTOMER-MASTER
+010010     END-IF
+010011     IF NOT TRD-MASTFILE-OK
+010012         DISPLAY 'TREAD - CUSTOMER MASTER OPEN FAILED, STATUS '
+010013                 TRD-MASTFILE-STATUS
+010014         MOVE 16 TO TRD-RETURN-CODE
+010015     END-IF.
+010020 1100-EXIT.
+010030     EXIT.
+010040*----------------------------------------------------------------
+010050* 1110-READ-CONTROL-RECORD - THE CONTROL RECORD REMEMBERS THE
+010060* RUN DATE OF THE LAST TIME THIS JOB EXECUTED, SO THE MISSING
+010070* CUSTOMER REPORT KNOWS WHAT "YESTERDAY" WAS.
+010080*----------------------------------------------------------------
+010090 1110-READ-CONTROL-RECORD.
+010100     MOVE TRD-CONTROL-KEY TO MAST-KEY
+010110     READ CUSTOMER-MASTER
+010120         INVALID KEY MOVE SPACES TO TRD-PRIOR-RUN-DATE
+010130         NOT INVALID KEY
+010140             MOVE MAST-LAST-SEEN-DATE TO TRD-PRIOR-RUN-DATE
+010150     END-READ.
+010160 1110-EXIT.
+010170     EXIT.
+010180*----------------------------------------------------------------
+010190* 1120-GET-RUN-PARAMETERS - USE THE JCL PARM IF ONE WAS PASSED,
+010191* OTHERWISE PROMPT THE OPERATOR ON THE CONSOLE.  THIS REPLACES
+010192* THE OLD PRACTICE OF RECOMPILING TO CHANGE THE RUN DATE OR
+010193* BRANCH CODE.
+010194*----------------------------------------------------------------
+010195 1120-GET-RUN-PARAMETERS.
+010196     IF TRD-PARM-LENGTH > ZERO
+010197         PERFORM 1121-PARSE-PARM THRU 1121-EXIT
+010198     ELSE
+010199         DISPLAY 'TREAD - ENTER RUN DATE (YYYYMMDD): '
+010200         ACCEPT TRD-RUN-DATE FROM CONSOLE
+010201         DISPLAY 'TREAD - ENTER BRANCH CODE (CCCITY) OR ALL: '
+010202         ACCEPT TRD-PARM-BRANCH-CODE FROM CONSOLE
+010203     END-IF.
+010204 1120-EXIT.
+010205     EXIT.
+010206*----------------------------------------------------------------
+010207* 1121-PARSE-PARM - POSITIONS 1-8 OF THE PARM ARE THE RUN DATE,
+010208* POSITIONS 9-14 (IF PRESENT) ARE THE BRANCH CODE.
+010209*----------------------------------------------------------------
+010210 1121-PARSE-PARM.
+010211     MOVE TRD-PARM-DATA (1:8) TO TRD-RUN-DATE
+010212     IF TRD-PARM-LENGTH > 8
+010213         MOVE TRD-PARM-DATA (9:6) TO TRD-PARM-BRANCH-CODE
+010214     ELSE
+010215         MOVE SPACES TO TRD-PARM-BRANCH-CODE
+010216     END-IF.
+010217 1121-EXIT.
+010218     EXIT.
+010000*----------------------------------------------------------------
+010100* 2000-PROCESS-ALL-BRANCHES - PROCESS EVERY BRANCH IN THE TABLE
+010150* FOR THE CURRENT RUN DATE, UNLESS A SINGLE BRANCH CODE WAS
+010160* SUPPLIED AS A RUN PARAMETER, IN WHICH CASE ONLY THAT BRANCH IS
+010170* PROCESSED.  REPORT WHAT WE FIND AND WHAT WE DO NOT.
+010400*----------------------------------------------------------------
+010500 2000-PROCESS-ALL-BRANCHES.
+010510     IF TRD-PARM-ALL-BRANCHES
+010600         PERFORM 2100-PROCESS-ONE-BRANCH THRU 2100-EXIT
+010700             VARYING TRD-BRANCH-IDX FROM 1 BY 1
+010800             UNTIL TRD-BRANCH-IDX > TRD-BRANCH-COUNT
+010810     ELSE
+010820         SET TRD-BRANCH-IDX TO 1
+010830         SEARCH TRD-BRANCH-ENTRY
+010840             AT END
+010850                 DISPLAY 'TREAD - UNKNOWN BRANCH CODE: '
+010860                         TRD-PARM-BRANCH-CODE
+010865                 MOVE 'Y' TO TRD-ANY-BRANCH-MISSING
+010870             WHEN TRD-BRANCH-CODE (TRD-BRANCH-IDX)
+010871                                     = TRD-PARM-BRANCH-CODE
+010880                 PERFORM 2100-PROCESS-ONE-BRANCH THRU 2100-EXIT
+010890         END-SEARCH
+010900     END-IF.
+011000 2000-EXIT.
+011010     EXIT.
+011100*----------------------------------------------------------------
+011200* 2100-PROCESS-ONE-BRANCH
+011300*----------------------------------------------------------------
+011400 2100-PROCESS-ONE-BRANCH.
+011500     PERFORM 2110-BUILD-FILENAME THRU 2110-EXIT
+011600     MOVE 'N' TO TRD-EOF-SWITCH
+011610     MOVE ZERO TO TRD-LINE-NUMBER
+011611     MOVE ZERO TO TRD-OUTPUT-COUNT
+011700     OPEN INPUT CUSTOMER-FILE
+011800     IF TRD-CUSTFILE-NOT-FOUND
+011900         MOVE TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+012000                                       TO TRD-STAT-COUNTRY
+012100         MOVE TRD-BRANCH-CITY (TRD-BRANCH-IDX)
+012200                                       TO TRD-STAT-CITY
+012300         MOVE 'MISSING' TO TRD-STAT-RESULT
+012400         DISPLAY TRD-BRANCH-STATUS-LINE
+012450         MOVE 'Y' TO TRD-ANY-BRANCH-MISSING
+012500         GO TO 2100-EXIT
+012600     END-IF
+012610     IF NOT TRD-CUSTFILE-OK
+012620         DISPLAY 'TREAD - CUSTOMER FILE OPEN FAILED, STATUS '
+012630                 TRD-CUSTFILE-STATUS
+012640         MOVE 16 TO TRD-RETURN-CODE
+012650         GO TO 2100-ABORT-BRANCH
+012660     END-IF
+012700     MOVE TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX) TO TRD-STAT-COUNTRY
+012800     MOVE TRD-BRANCH-CITY (TRD-BRANCH-IDX)    TO TRD-STAT-CITY
+012900     MOVE 'FOUND'   TO TRD-STAT-RESULT
+013000     DISPLAY TRD-BRANCH-STATUS-LINE
+013010     PERFORM 2120-BUILD-REPORT-FILENAME THRU 2120-EXIT
+013012     PERFORM 2130-BUILD-CHECKPOINT-FILENAME THRU 2130-EXIT
+013014     PERFORM 2140-LOAD-CHECKPOINT THRU 2140-EXIT
+013016     PERFORM 2150-BUILD-CRM-FILENAME THRU 2150-EXIT
+013017     PERFORM 2160-BUILD-EXCEPTION-FILENAME THRU 2160-EXIT
+013018     PERFORM 2170-BUILD-NEWCUST-FILENAME THRU 2170-EXIT
+013031     OPEN OUTPUT EXCEPTION-FILE
+013032     IF NOT TRD-EXCFILE-OK
+013033         DISPLAY 'TREAD - EXCEPTION FILE OPEN FAILED, STATUS '
+013034                 TRD-EXCFILE-STATUS
+013035         MOVE 16 TO TRD-RETURN-CODE
+013035         GO TO 2100-ABORT-BRANCH
+013036     END-IF
+013037     IF TRD-RESTART-COUNT > ZERO
+013038         OPEN EXTEND REPORT-FILE
+013039         OPEN EXTEND CRM-EXTRACT-FILE
+013040         OPEN EXTEND NEW-CUSTOMER-FILE
+013041     ELSE
+013042         OPEN OUTPUT REPORT-FILE
+013043         OPEN OUTPUT CRM-EXTRACT-FILE
+013044         OPEN OUTPUT NEW-CUSTOMER-FILE
+013045     END-IF
+013046     IF NOT TRD-RPTFILE-OK
+013047         DISPLAY 'TREAD - REPORT FILE OPEN FAILED, STATUS '
+013048                 TRD-RPTFILE-STATUS
+013049         MOVE 16 TO TRD-RETURN-CODE
+013049         GO TO 2100-ABORT-BRANCH
+013050     END-IF
+013051     IF NOT TRD-CRMFILE-OK
+013052         DISPLAY 'TREAD - CRM EXTRACT FILE OPEN FAILED, STATUS '
+013053                 TRD-CRMFILE-STATUS
+013054         MOVE 16 TO TRD-RETURN-CODE
+013054         GO TO 2100-ABORT-BRANCH
+013055     END-IF
+013056     IF NOT TRD-NEWCUSTFILE-OK
+013057         DISPLAY 'TREAD - NEW CUSTOMER FILE OPEN FAILED, STATUS '
+013058                 TRD-NEWCUSTFILE-STATUS
+013059         MOVE 16 TO TRD-RETURN-CODE
+013059         GO TO 2100-ABORT-BRANCH
+013060     END-IF
+013100     PERFORM 3000-PROCESS-CUSTOMER-FILE THRU 3000-EXIT
+013110     PERFORM 3220-WRITE-REPORT-FOOTER THRU 3220-EXIT
+013115     PERFORM 3221-WRITE-AUDIT-ENTRY THRU 3221-EXIT
+013120     CLOSE REPORT-FILE
+013122     CLOSE CRM-EXTRACT-FILE
+013123     CLOSE EXCEPTION-FILE
+013124     CLOSE NEW-CUSTOMER-FILE
+013200     CLOSE CUSTOMER-FILE
+013201     GO TO 2100-EXIT.
+013210*----------------------------------------------------------------
+013211* 2100-ABORT-BRANCH - ONE OF THE BRANCH'S OUTPUT FILES FAILED TO
+013212* OPEN.  CLOSE WHATEVER DID OPEN AND SKIP 3000-PROCESS-CUSTOMER-
+013213* FILE RATHER THAN READING, LISTING, EXTRACTING, OR RECONCILING
+013214* AGAINST A FILE THAT WAS NEVER SUCCESSFULLY OPENED.  CLOSING A
+013215* FILE THAT NEVER OPENED IS HARMLESS (FILE STATUS '42'), SO ALL
+013216* FIVE ARE CLOSED UNCONDITIONALLY REGARDLESS OF WHICH ONE FAILED.
+013217*----------------------------------------------------------------
+013218 2100-ABORT-BRANCH.
+013219     CLOSE REPORT-FILE
+013220     CLOSE CRM-EXTRACT-FILE
+013221     CLOSE EXCEPTION-FILE
+013222     CLOSE NEW-CUSTOMER-FILE
+013223     CLOSE CUSTOMER-FILE.
+013300 2100-EXIT.
+013400     EXIT.
+013500*----------------------------------------------------------------
+013600* 2110-BUILD-FILENAME - BUILDS THE DATED, BRANCH-QUALIFIED
+013700* EXTRACT FILE NAME, E.G. 20141111-235959-CN-BEIJ.DAT
+013800*----------------------------------------------------------------
+013900 2110-BUILD-FILENAME.
+014000     MOVE SPACES TO TRD-CUSTOMER-FILENAME
+014100     STRING TRD-RUN-DATE            DELIMITED BY SIZE
+014200            '-'                     DELIMITED BY SIZE
+014300            TRD-RUN-TIME            DELIMITED BY SIZE
+014400            '-'                     DELIMITED BY SIZE
+014500            TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+014600                                    DELIMITED BY SIZE
+014700            '-'                     DELIMITED BY SIZE
+014800            TRD-BRANCH-CITY (TRD-BRANCH-IDX)
+014900                                    DELIMITED BY SIZE
+015000            '.dat'                  DELIMITED BY SIZE
+015100       INTO TRD-CUSTOMER-FILENAME
+015200     END-STRING.
+015300 2110-EXIT.
+015400     EXIT.
+015410*----------------------------------------------------------------
+015420* 2120-BUILD-REPORT-FILENAME - SAME NAMING PATTERN AS THE
+015430* SOURCE EXTRACT, WITH AN .LST EXTENSION FOR THE PRINT REPORT.
+015440*----------------------------------------------------------------
+015450 2120-BUILD-REPORT-FILENAME.
+015460     MOVE SPACES TO TRD-REPORT-FILENAME
+015470     STRING TRD-RUN-DATE            DELIMITED BY SIZE
+015480            '-'                     DELIMITED BY SIZE
+015490            TRD-RUN-TIME            DELIMITED BY SIZE
+015500            '-'                     DELIMITED BY SIZE
+015510            TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+015520                                    DELIMITED BY SIZE
+015530            '-'                     DELIMITED BY SIZE
+015540            TRD-BRANCH-CITY (TRD-BRANCH-IDX)
+015550                                    DELIMITED BY SIZE
+015560            '.lst'                  DELIMITED BY SIZE
+015570       INTO TRD-REPORT-FILENAME
+015580     END-STRING.
+015590 2120-EXIT.
+015600     EXIT.
+015601*----------------------------------------------------------------
+015602* 2130-BUILD-CHECKPOINT-FILENAME - SAME NAMING PATTERN, WITH A
+015603* .CKP EXTENSION FOR THE RESTART CHECKPOINT.
+015604*----------------------------------------------------------------
+015605 2130-BUILD-CHECKPOINT-FILENAME.
+015606     MOVE SPACES TO TRD-CHECKPOINT-FILENAME
+015607     STRING TRD-RUN-DATE            DELIMITED BY SIZE
+015608            '-'                     DELIMITED BY SIZE
+015609            TRD-RUN-TIME            DELIMITED BY SIZE
+015611            '-'                     DELIMITED BY SIZE
+015612            TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+015613                                    DELIMITED BY SIZE
+015614            '-'                     DELIMITED BY SIZE
+015615            TRD-BRANCH-CITY (TRD-BRANCH-IDX)
+015616                                    DELIMITED BY SIZE
+015617            '.ckp'                  DELIMITED BY SIZE
+015618       INTO TRD-CHECKPOINT-FILENAME
+015619     END-STRING.
+015621 2130-EXIT.
+015622     EXIT.
+015623*----------------------------------------------------------------
+015624* 2140-LOAD-CHECKPOINT - IF A CHECKPOINT SURVIVES FROM AN
+015625* EARLIER, ABENDED RUN OF THIS SAME BRANCH FILE, PICK UP THE
+015626* SORTED-OUTPUT COUNT SO THE SORT OUTPUT PROCEDURE CAN TELL WHICH
+015626* RECORDS WERE ALREADY LISTED, EXTRACTED, AND RECONCILED, AND
+015626* THE PAGE NUMBER/LINE COUNT SO THE APPENDED REPORT PICKS UP
+015626* PAGINATION WHERE THE PRIOR RUN LEFT OFF INSTEAD OF STARTING A
+015626* NEW PAGE ONE PARTWAY THROUGH THE REPORT.
+015627*----------------------------------------------------------------
+015628 2140-LOAD-CHECKPOINT.
+015629     MOVE ZERO TO TRD-RESTART-COUNT
+015629     MOVE ZERO TO TRD-PAGE-NUMBER
+015629     MOVE ZERO TO TRD-LINES-ON-PAGE
+015631     OPEN INPUT CHECKPOINT-FILE
+015632     IF TRD-CKPTFILE-OK
+015633         READ CHECKPOINT-FILE
+015634             AT END CONTINUE
+015635             NOT AT END
+015636                 MOVE CKPT-RECORD-COUNT  TO TRD-RESTART-COUNT
+015636                 MOVE CKPT-PAGE-NUMBER   TO TRD-PAGE-NUMBER
+015636                 MOVE CKPT-LINES-ON-PAGE TO TRD-LINES-ON-PAGE
+015637         END-READ
+015638         CLOSE CHECKPOINT-FILE
+015639     END-IF.
+015641 2140-EXIT.
+015642     EXIT.
+015643*----------------------------------------------------------------
+015644* 2150-BUILD-CRM-FILENAME - NAMED FOR THE RUN DATE AND BRANCH
+015645* ONLY, SO THE CRM TEAM CAN LOAD ONE FILE PER BRANCH PER DAY.
+015646*----------------------------------------------------------------
+015647 2150-BUILD-CRM-FILENAME.
+015648     MOVE SPACES TO TRD-CRM-FILENAME
+015649     STRING TRD-RUN-DATE            DELIMITED BY SIZE
+015651            '-'                     DELIMITED BY SIZE
+015652            TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+015653                                    DELIMITED BY SIZE
+015654            '-'                     DELIMITED BY SIZE
+015655            TRD-BRANCH-CITY (TRD-BRANCH-IDX)
+015656                                    DELIMITED BY SIZE
+015657            '.crm'                  DELIMITED BY SIZE
+015658       INTO TRD-CRM-FILENAME
+015659     END-STRING.
+015661 2150-EXIT.
+015662     EXIT.
+015663*----------------------------------------------------------------
+015664* 2160-BUILD-EXCEPTION-FILENAME - BRANCH/DATE-QUALIFIED SO ONE
+015665* NIGHT'S BRANCH STEPS EACH KEEP THEIR OWN EXCEPTION LIST.
+015666*----------------------------------------------------------------
+015667 2160-BUILD-EXCEPTION-FILENAME.
+015668     MOVE SPACES TO TRD-EXCEPTION-FILENAME
+015669     STRING TRD-RUN-DATE            DELIMITED BY SIZE
+015671            '-'                     DELIMITED BY SIZE
+015672            TRD-RUN-TIME            DELIMITED BY SIZE
+015673            '-'                     DELIMITED BY SIZE
+015674            TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+015675                                    DELIMITED BY SIZE
+015676            '-'                     DELIMITED BY SIZE
+015677            TRD-BRANCH-CITY (TRD-BRANCH-IDX)
+015678                                    DELIMITED BY SIZE
+015679            '.exc'                  DELIMITED BY SIZE
+015681       INTO TRD-EXCEPTION-FILENAME
+015682     END-STRING.
+015691 2160-EXIT.
+015692     EXIT.
+015693*----------------------------------------------------------------
+015694* 2170-BUILD-NEWCUST-FILENAME - BRANCH/DATE-QUALIFIED SO ONE
+015695* NIGHT'S BRANCH STEPS EACH KEEP THEIR OWN NEW-CUSTOMER LIST.
+015696*----------------------------------------------------------------
+015697 2170-BUILD-NEWCUST-FILENAME.
+015698     MOVE SPACES TO TRD-NEWCUST-FILENAME
+015699     STRING TRD-RUN-DATE            DELIMITED BY SIZE
+015701            '-'                     DELIMITED BY SIZE
+015702            TRD-RUN-TIME            DELIMITED BY SIZE
+015703            '-'                     DELIMITED BY SIZE
+015704            TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+015705                                    DELIMITED BY SIZE
+015706            '-'                     DELIMITED BY SIZE
+015707            TRD-BRANCH-CITY (TRD-BRANCH-IDX)
+015708                                    DELIMITED BY SIZE
+015709            '.new'                  DELIMITED BY SIZE
+015711       INTO TRD-NEWCUST-FILENAME
+015712     END-STRING.
+015721 2170-EXIT.
+015722     EXIT.
+015610*----------------------------------------------------------------
+015620* 3000-PROCESS-CUSTOMER-FILE - READ AND LIST EVERY CUSTOMER
+015630* RECORD FOR THE BRANCH FILE CURRENTLY OPEN.
+015640*----------------------------------------------------------------
+015900 3000-PROCESS-CUSTOMER-FILE.
+015910     SORT SORT-WORK-FILE
+015920         ON ASCENDING KEY SRT-LASTNAME SRT-FIRSTNAME
+015930         INPUT PROCEDURE IS 3010-SORT-INPUT THRU 3010-EXIT
+015940         OUTPUT PROCEDURE IS 3020-SORT-OUTPUT THRU 3020-EXIT.
+016500 3000-EXIT.
+016600     EXIT.
+016700*----------------------------------------------------------------
+016710* 3010-SORT-INPUT - READ THE BRANCH EXTRACT IN ITS ORIGINAL ORDER
+016720* SO EXCEPTION LINE NUMBERS MATCH THE SOURCE FILE, VALIDATE EACH
+016730* RECORD, AND RELEASE EVERY CLEAN ONE TO THE SORT.  A RESTART
+016731* STILL RE-READS AND RE-VALIDATES THE FILE FROM RECORD ONE - THE
+016732* LASTNAME/FIRSTNAME SORT ORDER IS ONLY CORRECT IF EVERY LIVE
+016733* RECORD PARTICIPATES IN THE SAME SORT, SO THERE IS NO WAY TO
+016734* HAND THE SORT A PARTIAL INPUT ON A RESTART WITHOUT ALSO SAVING
+016735* AND RESTORING ITS ENTIRE INTERMEDIATE STATE.  WHAT THE
+016736* CHECKPOINT DOES SAVE IS THE (COMPARATIVELY EXPENSIVE) WORK ON
+016737* THE OUTPUT SIDE - RE-LISTING, RE-EXTRACTING, AND RE-RECONCILING
+016738* AGAINST THE CUSTOMER MASTER - SEE 3021-WRITE-ONE-SORTED-RECORD.
+016900*----------------------------------------------------------------
+017010 3010-SORT-INPUT.
+017011     READ CUSTOMER-FILE
+017020         AT END SET TRD-END-OF-FILE TO TRUE
+017030     END-READ
+017040     IF TRD-NOT-END-OF-FILE
+017050         ADD 1 TO TRD-LINE-NUMBER
+017060     END-IF
+017070     PERFORM 3011-VALIDATE-AND-RELEASE THRU 3011-EXIT
+017080         UNTIL TRD-END-OF-FILE.
+017500 3010-EXIT.
+017600     EXIT.
+017610*----------------------------------------------------------------
+017620* 3011-VALIDATE-AND-RELEASE
+017630*----------------------------------------------------------------
+017640 3011-VALIDATE-AND-RELEASE.
+017650     PERFORM 3110-VALIDATE-CUSTOMER-RECORD THRU 3110-EXIT
+017660     IF TRD-RECORD-IS-VALID
+017670         MOVE CUSTOMER-ID  TO SRT-CUSTOMER-ID
+017680         MOVE LASTNAME     TO SRT-LASTNAME
+017690         MOVE FIRSTNAME    TO SRT-FIRSTNAME
+017700         MOVE MIDDLENAME   TO SRT-MIDDLENAME
+017710         RELEASE SORT-WORK-RECORD
+017720     END-IF
+017730     READ CUSTOMER-FILE
+017740         AT END SET TRD-END-OF-FILE TO TRUE
+017750     END-READ
+017760     IF TRD-NOT-END-OF-FILE
+017770         ADD 1 TO TRD-LINE-NUMBER
+017780     END-IF.
+017790 3011-EXIT.
+017800     EXIT.
+017801*----------------------------------------------------------------
+017802* 3013-WRITE-CHECKPOINT - RECORD THE LAST SORTED CUSTOMER-ID
+017803* WRITTEN, THE RUNNING SORTED-OUTPUT COUNT, AND THE REPORT'S
+017804* CURRENT PAGE NUMBER/LINE COUNT SO A RESTART CAN SKIP RE-WRITING
+017804* THE OUTPUT ALREADY PRODUCED BEFORE THE ABORT AND RESUME THE
+017804* REPORT'S PAGINATION WHERE IT LEFT OFF.
+017805*----------------------------------------------------------------
+017806 3013-WRITE-CHECKPOINT.
+017807     MOVE SRT-CUSTOMER-ID   TO CKPT-CUSTOMER-ID
+017808     MOVE TRD-OUTPUT-COUNT  TO CKPT-RECORD-COUNT
+017808     MOVE TRD-PAGE-NUMBER   TO CKPT-PAGE-NUMBER
+017808     MOVE TRD-LINES-ON-PAGE TO CKPT-LINES-ON-PAGE
+017809     OPEN OUTPUT CHECKPOINT-FILE
+017810     WRITE CHECKPOINT-RECORD
+017811     CLOSE CHECKPOINT-FILE.
+017812 3013-EXIT.
+017813     EXIT.
+017814*----------------------------------------------------------------
+017815* 3014-CLEAR-CHECKPOINT - THE BRANCH FILE'S SORTED OUTPUT WAS
+017816* WRITTEN TO COMPLETION CLEANLY, SO THERE IS NOTHING LEFT TO
+017817* RESTART FROM.
+017818*----------------------------------------------------------------
+017819 3014-CLEAR-CHECKPOINT.
+017820     OPEN OUTPUT CHECKPOINT-FILE
+017821     CLOSE CHECKPOINT-FILE.
+017822 3014-EXIT.
+017823     EXIT.
+017824*----------------------------------------------------------------
+017825* 3020-SORT-OUTPUT - RETURN EVERY SORTED RECORD (EVEN ONES
+017826* ALREADY WRITTEN BEFORE A PRIOR ABORT MUST BE DRAINED FROM THE
+017827* SORT) AND LIST THE ONES THAT ARE NEW SINCE THE LAST CHECKPOINT.
+017830*----------------------------------------------------------------
+017840 3020-SORT-OUTPUT.
+017850     MOVE 'N' TO TRD-EOF-SWITCH
+017860     RETURN SORT-WORK-FILE
+017870         AT END SET TRD-END-OF-FILE TO TRUE
+017880     END-RETURN
+017890     PERFORM 3021-WRITE-ONE-SORTED-RECORD THRU 3021-EXIT
+017900         UNTIL TRD-END-OF-FILE
+017905     PERFORM 3014-CLEAR-CHECKPOINT THRU 3014-EXIT.
+017910 3020-EXIT.
+017920     EXIT.
+017930*----------------------------------------------------------------
+017940* 3021-WRITE-ONE-SORTED-RECORD - SORTED RECORDS AT OR BELOW THE
+017941* RESTART CHECKPOINT WERE ALREADY LISTED, EXTRACTED, AND
+017942* RECONCILED BEFORE THE PRIOR ABORT, SO ONLY THE ONES PAST IT ARE
+017943* WRITTEN DOWNSTREAM AGAIN.  THE CHECKPOINT ITSELF ONLY LANDS
+017944* EVERY TRD-CHECKPOINT-INTERVAL RECORDS (TO KEEP RESTART
+017945* OVERHEAD LOW), SO UP TO ONE INTERVAL'S WORTH OF ALREADY-LISTED
+017946* CUSTOMERS CAN BE RE-PRINTED IN THE REPORT AND RE-WRITTEN TO THE
+017947* CRM EXTRACT AFTER A RESTART - AN ACCEPTED TRADE-OFF OF
+017948* CHECKPOINTING IN BATCHES RATHER THAN AFTER EVERY RECORD.
+017949* 3232-UPDATE-EXISTING-CUSTOMER GUARDS THE ONE PLACE THIS REPLAY
+017944* WOULD OTHERWISE CORRUPT STORED DATA (THE MASTER'S PRIOR-SEEN
+017944* DATE), SO A REPLAYED CUSTOMER MASTER UPDATE IS HARMLESS.
+017950*----------------------------------------------------------------
+017960 3021-WRITE-ONE-SORTED-RECORD.
+017961     ADD 1 TO TRD-OUTPUT-COUNT
+017962     IF TRD-OUTPUT-COUNT > TRD-RESTART-COUNT
+017970         PERFORM 3210-WRITE-DETAIL-LINE THRU 3210-EXIT
+017971         PERFORM 3215-WRITE-CRM-RECORD THRU 3215-EXIT
+017972         PERFORM 3230-RECONCILE-CUSTOMER-MASTER THRU 3230-EXIT
+017973         DIVIDE TRD-OUTPUT-COUNT BY TRD-CHECKPOINT-INTERVAL
+017974             GIVING TRD-CKPT-QUOTIENT
+017975             REMAINDER TRD-CKPT-REMAINDER
+017976         IF TRD-CKPT-REMAINDER = ZERO
+017977             PERFORM 3013-WRITE-CHECKPOINT THRU 3013-EXIT
+017978         END-IF
+017979     END-IF
+017980     RETURN SORT-WORK-FILE
+017990         AT END SET TRD-END-OF-FILE TO TRUE
+018000     END-RETURN.
+018010 3021-EXIT.
+018020     EXIT.
+018021*----------------------------------------------------------------
+018022* 3215-WRITE-CRM-RECORD - FIXED-FORMAT EXTRACT FOR THE CRM
+018023* SYSTEM TO LOAD DIRECTLY.
+018024*----------------------------------------------------------------
+018025 3215-WRITE-CRM-RECORD.
+018026     MOVE SRT-CUSTOMER-ID  TO CRM-CUSTOMER-ID
+018027     MOVE SRT-LASTNAME     TO CRM-LASTNAME
+018028     MOVE SRT-FIRSTNAME    TO CRM-FIRSTNAME
+018029     MOVE SRT-MIDDLENAME   TO CRM-MIDDLENAME
+018031     WRITE CRM-EXTRACT-RECORD.
+018032 3215-EXIT.
+018033     EXIT.
+018022*----------------------------------------------------------------
+018024* 3230-RECONCILE-CUSTOMER-MASTER - ADD A NEW CUSTOMER OR
+018026* REFRESH THE LAST-SEEN DATE OF AN EXISTING ONE.
+018028*----------------------------------------------------------------
+018030 3230-RECONCILE-CUSTOMER-MASTER.
+018031     MOVE SRT-CUSTOMER-ID TO MAST-KEY
+018032     READ CUSTOMER-MASTER
+018033         INVALID KEY
+018034             PERFORM 3231-ADD-NEW-CUSTOMER THRU 3231-EXIT
+018035         NOT INVALID KEY
+018036             PERFORM 3232-UPDATE-EXISTING-CUSTOMER THRU 3232-EXIT
+018037     END-READ.
+018038 3230-EXIT.
+018039     EXIT.
+018039*----------------------------------------------------------------
+018039* 3231-ADD-NEW-CUSTOMER
+018039*----------------------------------------------------------------
+018039 3231-ADD-NEW-CUSTOMER.
+018039     MOVE SRT-CUSTOMER-ID TO MAST-KEY
+018039     MOVE TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+018039                                   TO MAST-BRANCH-COUNTRY
+018039     MOVE TRD-BRANCH-CITY (TRD-BRANCH-IDX) TO MAST-BRANCH-CITY
+018039     MOVE TRD-RUN-DATE TO MAST-FIRST-SEEN-DATE
+018039     MOVE TRD-RUN-DATE TO MAST-LAST-SEEN-DATE
+018039     MOVE SPACES TO MAST-PRIOR-SEEN-DATE
+018039     WRITE CUSTOMER-MASTER-RECORD
+018039     MOVE SRT-CUSTOMER-ID           TO TRD-NEW-CUSTOMER-ID
+018039     MOVE TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+018039                                   TO TRD-NEW-BRANCH-CTRY
+018039     MOVE TRD-BRANCH-CITY (TRD-BRANCH-IDX)
+018039                                   TO TRD-NEW-BRANCH-CITY
+018039     MOVE TRD-RUN-DATE              TO TRD-NEW-RUN-DATE
+018039     MOVE TRD-NEW-CUST-DETAIL       TO NEW-CUSTOMER-LINE
+018039     WRITE NEW-CUSTOMER-LINE.
+018039 3231-EXIT.
+018039     EXIT.
+018039*----------------------------------------------------------------
+018039* 3232-UPDATE-EXISTING-CUSTOMER - THE LAST-SEEN-DATE IS ONLY
+018039* ROLLED INTO PRIOR-SEEN-DATE WHEN IT IS ACTUALLY CHANGING.  A
+018039* RESTARTED RUN CAN REPLAY A HANDFUL OF RECORDS BETWEEN THE LAST
+018039* CHECKPOINT AND THE ABEND (SEE 3021-WRITE-ONE-SORTED-RECORD) -
+018039* WITHOUT THIS GUARD, RECONCILING THE SAME CUSTOMER TWICE IN ONE
+018039* RUN WOULD OVERWRITE PRIOR-SEEN-DATE WITH TODAY'S DATE INSTEAD
+018039* OF LEAVING THE TRUE PRIOR DATE ALONE.
+018039*----------------------------------------------------------------
+018039 3232-UPDATE-EXISTING-CUSTOMER.
+018039     IF MAST-LAST-SEEN-DATE NOT = TRD-RUN-DATE
+018039         MOVE MAST-LAST-SEEN-DATE TO MAST-PRIOR-SEEN-DATE
+018039         MOVE TRD-RUN-DATE        TO MAST-LAST-SEEN-DATE
+018039     END-IF
+018039     MOVE TRD-BRANCH-COUNTRY (TRD-BRANCH-IDX)
+018039                                   TO MAST-BRANCH-COUNTRY
+018039     MOVE TRD-BRANCH-CITY (TRD-BRANCH-IDX) TO MAST-BRANCH-CITY
+018039     REWRITE CUSTOMER-MASTER-RECORD.
+018039 3232-EXIT.
+018039     EXIT.
+018040*----------------------------------------------------------------
+018050* 3110-VALIDATE-CUSTOMER-RECORD - A BLANK CUSTOMER-ID OR A
+018060* COMPLETELY BLANK CUSTOMER-NAME GROUP MEANS THE BRANCH EXTRACT
+018070* SENT US A TRUNCATED OR EMPTY LINE.  LOG IT AND MOVE ON.
+018080*----------------------------------------------------------------
+018090 3110-VALIDATE-CUSTOMER-RECORD.
+018100     SET TRD-RECORD-IS-VALID TO TRUE
+018110     MOVE SPACES TO TRD-EXC-REASON
+018120     IF CUSTOMER-ID = SPACES
+018130         SET TRD-RECORD-IS-INVALID TO TRUE
+018140         MOVE 'BLANK CUSTOMER-ID' TO TRD-EXC-REASON
+018150     ELSE
+018160         IF CUSTOMER-NAME = SPACES
+018170             SET TRD-RECORD-IS-INVALID TO TRUE
+018180             MOVE 'BLANK CUSTOMER-NAME' TO TRD-EXC-REASON
+018190         END-IF
+018200     END-IF
+018210     IF TRD-RECORD-IS-INVALID
+018220         ADD 1 TO TRD-EXCEPTION-COUNT
+018230         MOVE TRD-LINE-NUMBER      TO TRD-EXC-LINE-NUMBER
+018240         MOVE TRD-CUSTOMER-FILENAME TO TRD-EXC-SOURCE-FILE
+018250         MOVE TRD-EXCEPTION-DETAIL TO EXCEPTION-LINE
+018260         WRITE EXCEPTION-LINE
+018270     END-IF.
+018280 3110-EXIT.
+018300     EXIT.
+018310*----------------------------------------------------------------
+018320* 3200-START-NEW-PAGE - WRITE THE TITLE AND COLUMN HEADING
+018330* LINES AND RESET THE LINE-ON-PAGE COUNT.
+018340*----------------------------------------------------------------
+018350 3200-START-NEW-PAGE.
+018360     ADD 1 TO TRD-PAGE-NUMBER
+018370     MOVE ZERO TO TRD-LINES-ON-PAGE
+018380     MOVE TRD-RUN-DATE          TO TRD-RPT-RUN-DATE
+018390     MOVE TRD-CUSTOMER-FILENAME TO TRD-RPT-SOURCE-FILE
+018400     MOVE TRD-PAGE-NUMBER       TO TRD-RPT-PAGE-NUMBER
+018410     MOVE TRD-RPT-TITLE-LINE    TO REPORT-LINE
+018420     WRITE REPORT-LINE
+018430     MOVE SPACES TO REPORT-LINE
+018440     WRITE REPORT-LINE
+018450     MOVE TRD-RPT-HEADING-LINE  TO REPORT-LINE
+018460     WRITE REPORT-LINE
+018470     MOVE SPACES TO REPORT-LINE
+018480     WRITE REPORT-LINE.
+018490 3200-EXIT.
+018500     EXIT.
+018510*----------------------------------------------------------------
+018520* 3210-WRITE-DETAIL-LINE - START A NEW PAGE WHEN THE CURRENT
+018530* ONE IS FULL, THEN LIST THE CUSTOMER'S FULL NAME FROM THE
+018540* SORTED WORK RECORD.
+018550*----------------------------------------------------------------
+018560 3210-WRITE-DETAIL-LINE.
+018570     IF TRD-LINES-ON-PAGE >= TRD-LINES-PER-PAGE
+018580         OR TRD-PAGE-NUMBER = ZERO
+018590         PERFORM 3200-START-NEW-PAGE THRU 3200-EXIT
+018600     END-IF
+018610     MOVE SRT-CUSTOMER-ID  TO TRD-RPT-CUSTOMER-ID
+018620     MOVE SRT-LASTNAME     TO TRD-RPT-LASTNAME
+018630     MOVE SRT-FIRSTNAME    TO TRD-RPT-FIRSTNAME
+018640     MOVE SRT-MIDDLENAME   TO TRD-RPT-MIDDLENAME
+018650     MOVE TRD-RPT-DETAIL-LINE TO REPORT-LINE
+018660     WRITE REPORT-LINE
+018670     ADD 1 TO TRD-LINES-ON-PAGE.
+018680 3210-EXIT.
+018690     EXIT.
+018700*----------------------------------------------------------------
+018710* 3220-WRITE-REPORT-FOOTER - FINAL COUNT OF RECORDS READ.
+018720*----------------------------------------------------------------
+018730 3220-WRITE-REPORT-FOOTER.
+018740     MOVE TRD-LINE-NUMBER      TO TRD-RPT-RECORD-COUNT
+018750     MOVE SPACES               TO REPORT-LINE
+018760     WRITE REPORT-LINE
+018770     MOVE TRD-RPT-FOOTER-LINE  TO REPORT-LINE
+018780     WRITE REPORT-LINE.
+018790 3220-EXIT.
+018800     EXIT.
+018805*----------------------------------------------------------------
+018806* 3221-WRITE-AUDIT-ENTRY - ONE AUDIT LINE PER BRANCH PROCESSED:
+018807* THE BUSINESS RUN DATE, THE WALL-CLOCK TIME TREAD ACTUALLY
+018807* WROTE THE ENTRY, THE SOURCE FILE OPENED, AND THE FINAL RECORD
+018807* COUNT.  THE WALL-CLOCK TIME (NOT TRD-RUN-TIME, WHICH IS THE
+018807* FIXED EXTRACT-FILENAME CUTOFF) IS WHAT LETS OPERATIONS TELL
+018807* WHEN A BRANCH WAS ACTUALLY LOADED.
+018808*----------------------------------------------------------------
+018809 3221-WRITE-AUDIT-ENTRY.
+018810     ACCEPT TRD-AUD-WALLCLOCK FROM TIME
+018811     MOVE TRD-RUN-DATE          TO TRD-AUD-RUN-DATE
+018812     MOVE TRD-AUD-WALLCLOCK (1:6) TO TRD-AUD-RUN-TIME
+018813     MOVE TRD-CUSTOMER-FILENAME TO TRD-AUD-SOURCE-FILE
+018814     MOVE TRD-LINE-NUMBER       TO TRD-AUD-RECORD-COUNT
+018815     MOVE TRD-AUDIT-DETAIL      TO AUDIT-LOG-LINE
+018816     WRITE AUDIT-LOG-LINE.
+018817 3221-EXIT.
+018818     EXIT.
+018810*----------------------------------------------------------------
+018710* 7000-RECONCILE-MISSING - CUSTOMERS PRESENT AS OF THE LAST
+018711* RUN THAT DID NOT SHOW UP IN TODAY'S EXTRACTS.  SKIPPED ON THE
+018712* VERY FIRST RUN, WHEN THERE IS NO PRIOR RUN DATE TO COMPARE.
+018713*----------------------------------------------------------------
+018714 7000-RECONCILE-MISSING.
+018715     PERFORM 7001-BUILD-MISSCUST-FILENAME THRU 7001-EXIT
+018716     OPEN OUTPUT MISSING-CUSTOMER-FILE
+018716     IF NOT TRD-MISSCUSTFILE-OK
+018716         DISPLAY 'TREAD - MISSING CUSTOMER FILE OPEN FAILED, '
+018716                 'STATUS ' TRD-MISSCUSTFILE-STATUS
+018716         MOVE 16 TO TRD-RETURN-CODE
+018716         GO TO 7000-EXIT
+018716     END-IF
+018717     IF TRD-PRIOR-RUN-DATE NOT = SPACES
+018718         MOVE LOW-VALUES TO MAST-KEY
+018719         START CUSTOMER-MASTER KEY IS >= MAST-KEY
+018720             INVALID KEY SET TRD-MAST-END-OF-FILE TO TRUE
+018721         END-START
+018722         PERFORM 7010-CHECK-ONE-MASTER-RECORD THRU 7010-EXIT
+018723             UNTIL TRD-MAST-END-OF-FILE
+018724     END-IF
+018725     CLOSE MISSING-CUSTOMER-FILE
+018726     PERFORM 7020-UPDATE-CONTROL-RECORD THRU 7020-EXIT.
+018727 7000-EXIT.
+018728     EXIT.
+018729*----------------------------------------------------------------
+018730* 7001-BUILD-MISSCUST-FILENAME - DATE-ONLY, NOT PER-BRANCH: THE
+018731* MISSING-CUSTOMER SCAN COVERS THE WHOLE CUSTOMER MASTER, NOT ONE
+018732* BRANCH'S EXTRACT, SO IT IS RUN AND NAMED ONCE PER NIGHT.
+018733*----------------------------------------------------------------
+018734 7001-BUILD-MISSCUST-FILENAME.
+018735     MOVE SPACES TO TRD-MISSCUST-FILENAME
+018736     STRING TRD-RUN-DATE            DELIMITED BY SIZE
+018737            '.mis'                  DELIMITED BY SIZE
+018738       INTO TRD-MISSCUST-FILENAME
+018739     END-STRING.
+018740 7001-EXIT.
+018741     EXIT.
+018742*----------------------------------------------------------------
+018743* 7010-CHECK-ONE-MASTER-RECORD
+018744*----------------------------------------------------------------
+018729 7010-CHECK-ONE-MASTER-RECORD.
+018730     READ CUSTOMER-MASTER NEXT RECORD
+018731         AT END SET TRD-MAST-END-OF-FILE TO TRUE
+018732     END-READ
+018733     IF TRD-MAST-NOT-END-OF-FILE
+018734         IF MAST-KEY NOT = TRD-CONTROL-KEY
+018735             AND MAST-LAST-SEEN-DATE = TRD-PRIOR-RUN-DATE
+018736             MOVE MAST-KEY            TO TRD-MISS-CUSTOMER-ID
+018737             MOVE MAST-BRANCH-COUNTRY TO TRD-MISS-BRANCH-CTRY
+018738             MOVE MAST-BRANCH-CITY    TO TRD-MISS-BRANCH-CITY
+018739             MOVE MAST-LAST-SEEN-DATE TO TRD-MISS-LAST-SEEN
+018740             MOVE TRD-MISSING-CUST-DETAIL
+018741                                      TO MISSING-CUSTOMER-LINE
+018742             WRITE MISSING-CUSTOMER-LINE
+018743         END-IF
+018744     END-IF.
+018745 7010-EXIT.
+018746     EXIT.
+018747*----------------------------------------------------------------
+018748* 7020-UPDATE-CONTROL-RECORD - REMEMBER TODAY AS THE RUN DATE
+018749* FOR THE NEXT TIME THIS JOB EXECUTES.
+018750*----------------------------------------------------------------
+018751 7020-UPDATE-CONTROL-RECORD.
+018752     MOVE TRD-CONTROL-KEY TO MAST-KEY
+018753     READ CUSTOMER-MASTER
+018754         INVALID KEY
+018755             MOVE TRD-RUN-DATE TO MAST-LAST-SEEN-DATE
+018756             MOVE TRD-RUN-DATE TO MAST-FIRST-SEEN-DATE
+018757             MOVE SPACES       TO MAST-PRIOR-SEEN-DATE
+018758             MOVE SPACES       TO MAST-BRANCH-COUNTRY
+018759             MOVE SPACES       TO MAST-BRANCH-CITY
+018760             WRITE CUSTOMER-MASTER-RECORD
+018761         NOT INVALID KEY
+018762             MOVE TRD-RUN-DATE TO MAST-LAST-SEEN-DATE
+018763             REWRITE CUSTOMER-MASTER-RECORD
+018764     END-READ.
+018765 7020-EXIT.
+018766     EXIT.
+018767*----------------------------------------------------------------
+018820* 9000-TERMINATE
+018830*----------------------------------------------------------------
+018840 9000-TERMINATE.
+018853     CLOSE CUSTOMER-MASTER
+018854     CLOSE AUDIT-LOG-FILE
+018855     PERFORM 9010-SET-RETURN-CODE THRU 9010-EXIT.
+018860 9000-EXIT.
+018870     EXIT.
+018871*----------------------------------------------------------------
+018872* 9010-SET-RETURN-CODE - LET THE JCL TEST HOW THE RUN WENT: A
+018873* MISSING BRANCH FILE IS THE MOST SEVERE CONDITION, FOLLOWED BY
+018874* VALIDATION EXCEPTIONS.  A CLEAN RUN RETURNS ZERO.
+018875*----------------------------------------------------------------
+018876 9010-SET-RETURN-CODE.
+018877     IF TRD-RETURN-CODE < 16
+018878         IF TRD-A-BRANCH-IS-MISSING
+018878             MOVE 8 TO TRD-RETURN-CODE
+018879         ELSE
+018880             IF TRD-EXCEPTION-COUNT > ZERO
+018881                 MOVE 4 TO TRD-RETURN-CODE
+018882             END-IF
+018883         END-IF
+018885     END-IF
+018886     MOVE TRD-RETURN-CODE TO RETURN-CODE.
+018887 9010-EXIT.
+018888     EXIT.
